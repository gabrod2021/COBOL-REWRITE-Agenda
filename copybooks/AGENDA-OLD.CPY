@@ -0,0 +1,15 @@
+      ******************************************************************
+      * Author: DIEGO ZABALA
+      * Date: 09/01/2024
+      * Purpose: LAYOUT DEL REGISTRO DE AGENDA PREVIO A LA FECHA DE
+      *          ULTIMA MODIFICACION (89 BYTES, SIN AGENDA-FECHA-HORA).
+      *          USADO UNICAMENTE POR AGNREORG PARA LEER UN ARCHIVO
+      *          AGENDA.VSAM EXISTENTE CON EL LAYOUT ANTERIOR.
+      ******************************************************************
+       01 REG-AGENDA-OLD.
+          05 AGENDA-OLD-ID              PIC 9(08).
+          05 AGENDA-OLD-APELLIDO        PIC X(25).
+          05 AGENDA-OLD-NOMBRE          PIC X(25).
+          05 AGENDA-OLD-TELEFONO        PIC X(09).
+          05 AGENDA-OLD-DIRECCION       PIC X(22).
+
