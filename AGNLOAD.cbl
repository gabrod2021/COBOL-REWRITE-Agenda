@@ -0,0 +1,174 @@
+      ******************************************************************
+      * Author: DIEGO ZABALA
+      * Date: 09/01/2024
+      * Purpose: CARGA MASIVA DE CONTACTOS A LA AGENDA
+      * DESCRIPCION: LEE UN ARCHIVO SECUENCIAL CON REGISTROS EN EL
+      *              LAYOUT DE REG-AGENDA Y LOS GRABA EN EL ARCHIVO
+      *              AGENDA, PARA ALTA MASIVA DE UN NUEVO SECTOR.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AGNLOAD.
+      *----------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+       DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+       SELECT AGENDA
+           ASSIGN TO '../AGENDA.VSAM'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS AGENDA-ID
+           ALTERNATE RECORD KEY IS AGENDA-TELEFONO WITH DUPLICATES
+           ALTERNATE RECORD KEY IS AGENDA-APELLIDO WITH DUPLICATES
+           FILE STATUS IS FS-AGENDA.
+
+       SELECT ARCH-CARGA
+           ASSIGN TO '../AGENDA.CARGA'
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS FS-CARGA.
+
+      *----------------------------------------------------------------*
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD AGENDA.
+           COPY AGENDA.
+
+       FD ARCH-CARGA.
+       01 REG-CARGA.
+          05 CARGA-ID                  PIC 9(08).
+          05 CARGA-APELLIDO            PIC X(25).
+          05 CARGA-NOMBRE              PIC X(25).
+          05 CARGA-TELEFONO            PIC X(09).
+          05 CARGA-DIRECCION           PIC X(22).
+
+       WORKING-STORAGE SECTION.
+
+           COPY AGNFS.
+
+       01 FS-STATUS-CARGA.
+          05 FS-CARGA               PIC X(2).
+             88 FS-CARGA-OK              VALUE '00'.
+             88 FS-CARGA-EOF             VALUE '10'.
+
+       01 WS-FECHA-HORA-SISTEMA.
+          05 WS-FHS-FECHA           PIC 9(08).
+          05 WS-FHS-HORA            PIC 9(06).
+
+       01 WS-CONTADORES.
+           05 WS-CONT-LEIDOS        PIC 9(05) VALUE 0.
+           05 WS-CONT-CARGADOS      PIC 9(05) VALUE 0.
+           05 WS-CONT-RECHAZADOS    PIC 9(05) VALUE 0.
+      *----------------------------------------------------------------*
+       PROCEDURE DIVISION.
+
+           PERFORM 1000-INICIAR
+              THRU 1000-INICIAR-EXIT.
+
+           PERFORM 2000-PROCESAR
+              THRU 2000-PROCESAR-EXIT.
+
+           PERFORM 3000-FINALIZAR
+              THRU 3000-FINALIZAR-EXIT.
+
+           STOP RUN.
+      *----------------------------------------------------------------*
+       1000-INICIAR.
+
+           INITIALIZE WS-CONTADORES.
+
+           OPEN I-O AGENDA.
+
+           IF NOT FS-AGENDA-OK
+              DISPLAY 'ERROR AL ABRIR EL ARCHIVO DE AGENDA'
+              DISPLAY 'FILE STATUS: ' FS-AGENDA
+              STOP RUN
+           END-IF.
+
+           OPEN INPUT ARCH-CARGA.
+
+           IF NOT FS-CARGA-OK
+              DISPLAY 'ERROR AL ABRIR EL ARCHIVO DE CARGA'
+              DISPLAY 'FILE STATUS: ' FS-CARGA
+              STOP RUN
+           END-IF.
+
+           ACCEPT WS-FHS-FECHA FROM DATE YYYYMMDD.
+           ACCEPT WS-FHS-HORA  FROM TIME.
+
+       1000-INICIAR-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       1100-LEER-CARGA.
+
+           READ ARCH-CARGA.
+
+           EVALUATE TRUE
+               WHEN FS-CARGA-OK
+                    ADD 1                TO WS-CONT-LEIDOS
+               WHEN FS-CARGA-EOF
+                    CONTINUE
+               WHEN OTHER
+                    DISPLAY 'ERROR AL LEER EL ARCHIVO DE CARGA'
+                    DISPLAY 'FILE STATUS: ' FS-CARGA
+                    STOP RUN
+           END-EVALUATE.
+
+       1100-LEER-CARGA-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       2000-PROCESAR.
+
+           PERFORM 1100-LEER-CARGA
+              THRU 1100-LEER-CARGA-EXIT.
+
+           PERFORM UNTIL FS-CARGA-EOF
+
+               MOVE CARGA-ID          TO AGENDA-ID
+               MOVE CARGA-APELLIDO    TO AGENDA-APELLIDO
+               MOVE CARGA-NOMBRE      TO AGENDA-NOMBRE
+               MOVE CARGA-TELEFONO    TO AGENDA-TELEFONO
+               MOVE CARGA-DIRECCION   TO AGENDA-DIRECCION
+               MOVE WS-FHS-FECHA      TO AGENDA-FECHA-HORA-FECHA
+               MOVE WS-FHS-HORA       TO AGENDA-FECHA-HORA-HORA
+
+               WRITE REG-AGENDA
+
+               EVALUATE TRUE
+                   WHEN FS-AGENDA-OK
+                        ADD 1 TO WS-CONT-CARGADOS
+                   WHEN OTHER
+                        ADD 1 TO WS-CONT-RECHAZADOS
+                        DISPLAY 'RECHAZADO ID: ' CARGA-ID
+                                ' FILE STATUS: ' FS-AGENDA
+               END-EVALUATE
+
+               PERFORM 1100-LEER-CARGA
+                  THRU 1100-LEER-CARGA-EXIT
+
+           END-PERFORM.
+
+       2000-PROCESAR-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       3000-FINALIZAR.
+
+           CLOSE AGENDA.
+           CLOSE ARCH-CARGA.
+
+           DISPLAY 'Registros leidos    : ' WS-CONT-LEIDOS.
+           DISPLAY 'Registros cargados  : ' WS-CONT-CARGADOS.
+           DISPLAY 'Registros rechazados: ' WS-CONT-RECHAZADOS.
+
+       3000-FINALIZAR-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+
+       END PROGRAM AGNLOAD.
