@@ -0,0 +1,12 @@
+      ******************************************************************
+      * Author: DIEGO ZABALA
+      * Date: 09/01/2024
+      * Purpose: CODIGOS DE FILE STATUS DEL ARCHIVO AGENDA, COMPARTIDOS
+      *          POR TODOS LOS PROGRAMAS QUE ACCEDEN AL ARCHIVO.
+      ******************************************************************
+       01 FS-STATUS.
+          05 FS-AGENDA              PIC X(2).
+             88 FS-AGENDA-OK             VALUE '00'.
+             88 FS-AGENDA-EOF            VALUE '10'.
+             88 FS-AGENDA-NOTFOUND       VALUE '23'.
+             88 FS-AGENDA-NFD            VALUE '35'.
