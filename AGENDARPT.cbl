@@ -0,0 +1,270 @@
+      ******************************************************************
+      * Author: DIEGO ZABALA
+      * Date: 09/01/2024
+      * Purpose: LISTADO BATCH DE LA AGENDA
+      * DESCRIPCION: LEE EL ARCHIVO AGENDA EN FORMA SECUENCIAL Y
+      *              GENERA UN LISTADO IMPRESO CON ENCABEZADO,
+      *              QUIEBRE DE PAGINA Y TOTAL DE REGISTROS.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AGENDARPT.
+      *----------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+       DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+       SELECT AGENDA
+           ASSIGN TO '../AGENDA.VSAM'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS AGENDA-ID
+           ALTERNATE RECORD KEY IS AGENDA-TELEFONO WITH DUPLICATES
+           ALTERNATE RECORD KEY IS AGENDA-APELLIDO WITH DUPLICATES
+           FILE STATUS IS FS-AGENDA.
+
+       SELECT REPORTE
+           ASSIGN TO '../AGENDA.LIS'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-REPORTE.
+
+      *----------------------------------------------------------------*
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD AGENDA.
+           COPY AGENDA.
+
+       FD REPORTE.
+       01 LINEA-REPORTE               PIC X(90).
+
+       WORKING-STORAGE SECTION.
+
+           COPY AGNFS.
+
+       01 FS-STATUS-REPORTE.
+          05 FS-REPORTE              PIC X(2).
+             88 FS-REPORTE-OK             VALUE '00'.
+
+       01 WS-CONTADORES.
+           05 WS-CONT-REG-AGENDA    PIC 9(04) VALUE 0.
+           05 WS-CONT-LINEAS        PIC 9(02) VALUE 0.
+           05 WS-CONT-PAGINAS       PIC 9(04) VALUE 0.
+
+       01 WS-MAX-LINEAS             PIC 9(02) VALUE 50.
+
+       01 WS-FECHA-SISTEMA.
+           05 WS-FECHA-AAAA          PIC 9(04).
+           05 WS-FECHA-MM            PIC 9(02).
+           05 WS-FECHA-DD            PIC 9(02).
+
+       01 WS-FECHA-EDITADA          PIC X(10).
+
+       01 WS-ENCABEZADO-1.
+           05 FILLER                PIC X(20) VALUE 'LISTADO DE AGENDA'.
+           05 FILLER                PIC X(10) VALUE SPACES.
+           05 FILLER                PIC X(08) VALUE 'FECHA: '.
+           05 WS-ENC1-FECHA         PIC X(10).
+           05 FILLER                PIC X(08) VALUE SPACES.
+           05 FILLER                PIC X(07) VALUE 'PAGINA '.
+           05 WS-ENC1-PAGINA        PIC ZZZ9.
+
+       01 WS-ENCABEZADO-2.
+           05 FILLER                PIC X(10) VALUE 'APELLIDO'.
+           05 FILLER                PIC X(17) VALUE SPACES.
+           05 FILLER                PIC X(08) VALUE 'NOMBRE'.
+           05 FILLER                PIC X(19) VALUE SPACES.
+           05 FILLER                PIC X(08) VALUE 'TELEFONO'.
+           05 FILLER                PIC X(03) VALUE SPACES.
+           05 FILLER                PIC X(09) VALUE 'DIRECCION'.
+
+       01 WS-DETALLE.
+           05 WS-DET-APELLIDO       PIC X(25).
+           05 FILLER                PIC X(02) VALUE SPACES.
+           05 WS-DET-NOMBRE         PIC X(25).
+           05 FILLER                PIC X(02) VALUE SPACES.
+           05 WS-DET-TELEFONO       PIC X(09).
+           05 FILLER                PIC X(02) VALUE SPACES.
+           05 WS-DET-DIRECCION      PIC X(22).
+
+       01 WS-TOTAL.
+           05 FILLER                PIC X(20)
+              VALUE 'TOTAL DE CONTACTOS: '.
+           05 WS-TOTAL-REG          PIC ZZZ9.
+      *----------------------------------------------------------------*
+       PROCEDURE DIVISION.
+
+           PERFORM 1000-INICIAR
+              THRU 1000-INICIAR-EXIT.
+
+           PERFORM 2000-PROCESAR
+              THRU 2000-PROCESAR-EXIT.
+
+           PERFORM 3000-FINALIZAR
+              THRU 3000-FINALIZAR-EXIT.
+
+           STOP RUN.
+      *----------------------------------------------------------------*
+       1000-INICIAR.
+
+           INITIALIZE WS-CONTADORES.
+
+           ACCEPT WS-FECHA-SISTEMA FROM DATE YYYYMMDD.
+
+           STRING WS-FECHA-DD    DELIMITED BY SIZE
+                  '/'            DELIMITED BY SIZE
+                  WS-FECHA-MM    DELIMITED BY SIZE
+                  '/'            DELIMITED BY SIZE
+                  WS-FECHA-AAAA  DELIMITED BY SIZE
+             INTO WS-FECHA-EDITADA.
+
+           PERFORM 1100-ABRIR-ARCHIVOS
+              THRU 1100-ABRIR-ARCHIVOS-EXIT.
+
+       1000-INICIAR-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       1100-ABRIR-ARCHIVOS.
+
+           OPEN INPUT AGENDA.
+
+           IF NOT FS-AGENDA-OK
+              DISPLAY 'ERROR AL ABRIR EL ARCHIVO DE AGENDA'
+              DISPLAY 'FILE STATUS: ' FS-AGENDA
+              STOP RUN
+           END-IF.
+
+           OPEN OUTPUT REPORTE.
+
+           IF NOT FS-REPORTE-OK
+              DISPLAY 'ERROR AL ABRIR EL ARCHIVO DE REPORTE'
+              DISPLAY 'FILE STATUS: ' FS-REPORTE
+              STOP RUN
+           END-IF.
+
+       1100-ABRIR-ARCHIVOS-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       1200-LEER-AGENDA.
+
+           READ AGENDA NEXT RECORD.
+
+           EVALUATE TRUE
+               WHEN FS-AGENDA-OK
+                    ADD 1                   TO WS-CONT-REG-AGENDA
+               WHEN FS-AGENDA-EOF
+                    CONTINUE
+               WHEN OTHER
+                    DISPLAY 'ERROR AL LEER EL ARCHIVO DE AGENDA'
+                    DISPLAY 'FILE STATUS: ' FS-AGENDA
+                    STOP RUN
+           END-EVALUATE.
+
+       1200-LEER-AGENDA-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       2000-PROCESAR.
+
+           PERFORM 1200-LEER-AGENDA
+              THRU 1200-LEER-AGENDA-EXIT.
+
+           PERFORM UNTIL FS-AGENDA-EOF
+
+               IF WS-CONT-LINEAS = 0
+                   PERFORM 2100-IMPRIMIR-ENCABEZADO
+                      THRU 2100-IMPRIMIR-ENCABEZADO-EXIT
+               END-IF
+
+               PERFORM 2200-IMPRIMIR-DETALLE
+                  THRU 2200-IMPRIMIR-DETALLE-EXIT
+
+               IF WS-CONT-LINEAS >= WS-MAX-LINEAS
+                   MOVE 0 TO WS-CONT-LINEAS
+               END-IF
+
+               PERFORM 1200-LEER-AGENDA
+                  THRU 1200-LEER-AGENDA-EXIT
+
+           END-PERFORM.
+
+           PERFORM 2300-IMPRIMIR-TOTAL
+              THRU 2300-IMPRIMIR-TOTAL-EXIT.
+
+       2000-PROCESAR-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       2100-IMPRIMIR-ENCABEZADO.
+
+           ADD 1                   TO WS-CONT-PAGINAS.
+
+           IF WS-CONT-PAGINAS > 1
+               MOVE X'0C'          TO LINEA-REPORTE
+               WRITE LINEA-REPORTE
+           END-IF.
+
+           MOVE WS-FECHA-EDITADA   TO WS-ENC1-FECHA.
+           MOVE WS-CONT-PAGINAS    TO WS-ENC1-PAGINA.
+
+           MOVE WS-ENCABEZADO-1    TO LINEA-REPORTE.
+           WRITE LINEA-REPORTE.
+
+           MOVE SPACES             TO LINEA-REPORTE.
+           WRITE LINEA-REPORTE.
+
+           MOVE WS-ENCABEZADO-2    TO LINEA-REPORTE.
+           WRITE LINEA-REPORTE.
+
+           MOVE SPACES             TO LINEA-REPORTE.
+           WRITE LINEA-REPORTE.
+
+           MOVE 4                  TO WS-CONT-LINEAS.
+
+       2100-IMPRIMIR-ENCABEZADO-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       2200-IMPRIMIR-DETALLE.
+
+           MOVE AGENDA-APELLIDO    TO WS-DET-APELLIDO.
+           MOVE AGENDA-NOMBRE      TO WS-DET-NOMBRE.
+           MOVE AGENDA-TELEFONO    TO WS-DET-TELEFONO.
+           MOVE AGENDA-DIRECCION   TO WS-DET-DIRECCION.
+
+           MOVE WS-DETALLE         TO LINEA-REPORTE.
+           WRITE LINEA-REPORTE.
+
+           ADD 1                   TO WS-CONT-LINEAS.
+
+       2200-IMPRIMIR-DETALLE-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       2300-IMPRIMIR-TOTAL.
+
+           MOVE SPACES             TO LINEA-REPORTE.
+           WRITE LINEA-REPORTE.
+
+           MOVE WS-CONT-REG-AGENDA TO WS-TOTAL-REG.
+           MOVE WS-TOTAL           TO LINEA-REPORTE.
+           WRITE LINEA-REPORTE.
+
+       2300-IMPRIMIR-TOTAL-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       3000-FINALIZAR.
+
+           CLOSE AGENDA.
+           CLOSE REPORTE.
+
+           DISPLAY 'Listado generado. Total de contactos: '
+                   WS-CONT-REG-AGENDA.
+
+       3000-FINALIZAR-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+
+       END PROGRAM AGENDARPT.
