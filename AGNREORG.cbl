@@ -0,0 +1,183 @@
+      ******************************************************************
+      * Author: DIEGO ZABALA
+      * Date: 09/01/2024
+      * Purpose: REORGANIZACION DEL ARCHIVO DE AGENDA
+      * DESCRIPCION: LEE UN ARCHIVO AGENDA.VSAM CON EL LAYOUT ANTERIOR
+      *              (89 BYTES, SIN FECHA DE ULTIMA MODIFICACION Y SIN
+      *              INDICE ALTERNATIVO POR APELLIDO) Y LO VUELCA A UN
+      *              ARCHIVO AGENDA.VSAM NUEVO CON EL LAYOUT VIGENTE,
+      *              CONSTRUYENDO DE PASO EL INDICE ALTERNATIVO POR
+      *              APELLIDO. LOS REGISTROS EXISTENTES QUEDAN
+      *              ESTAMPADOS CON LA FECHA Y HORA DE ESTA CORRIDA,
+      *              YA QUE SU FECHA DE ULTIMA MODIFICACION REAL NO SE
+      *              REGISTRABA EN EL LAYOUT ANTERIOR.
+      *
+      *              ANTES DE EJECUTAR ESTE PROGRAMA, RENOMBRAR EL
+      *              ARCHIVO AGENDA.VSAM VIGENTE A AGENDA.VSAM.OLD.
+      *              AL FINALIZAR LA CORRIDA, EL ARCHIVO AGENDA.VSAM
+      *              GENERADO POR ESTE PROGRAMA PASA A SER EL VIGENTE.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AGNREORG.
+      *----------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+       DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+       SELECT AGENDA-OLD
+           ASSIGN TO '../AGENDA.VSAM.OLD'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS AGENDA-OLD-ID
+           ALTERNATE RECORD KEY IS AGENDA-OLD-TELEFONO WITH DUPLICATES
+           FILE STATUS IS FS-AGENDA-OLD.
+
+       SELECT AGENDA-NUEVA
+           ASSIGN TO '../AGENDA.VSAM'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS AGENDA-ID
+           ALTERNATE RECORD KEY IS AGENDA-TELEFONO WITH DUPLICATES
+           ALTERNATE RECORD KEY IS AGENDA-APELLIDO WITH DUPLICATES
+           FILE STATUS IS FS-AGENDA.
+
+      *----------------------------------------------------------------*
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD AGENDA-OLD.
+           COPY AGENDA-OLD.
+
+       FD AGENDA-NUEVA.
+           COPY AGENDA.
+
+       WORKING-STORAGE SECTION.
+
+           COPY AGNFS.
+
+       01 FS-STATUS-AGENDA-OLD.
+          05 FS-AGENDA-OLD           PIC X(2).
+             88 FS-AGENDA-OLD-OK          VALUE '00'.
+             88 FS-AGENDA-OLD-EOF         VALUE '10'.
+
+       01 WS-FECHA-HORA-SISTEMA.
+          05 WS-FHS-FECHA            PIC 9(08).
+          05 WS-FHS-HORA             PIC 9(06).
+
+       01 WS-CONTADORES.
+           05 WS-CONT-LEIDOS        PIC 9(05) VALUE 0.
+           05 WS-CONT-GRABADOS      PIC 9(05) VALUE 0.
+           05 WS-CONT-RECHAZADOS    PIC 9(05) VALUE 0.
+      *----------------------------------------------------------------*
+       PROCEDURE DIVISION.
+
+           PERFORM 1000-INICIAR
+              THRU 1000-INICIAR-EXIT.
+
+           PERFORM 2000-PROCESAR
+              THRU 2000-PROCESAR-EXIT.
+
+           PERFORM 3000-FINALIZAR
+              THRU 3000-FINALIZAR-EXIT.
+
+           STOP RUN.
+      *----------------------------------------------------------------*
+       1000-INICIAR.
+
+           INITIALIZE WS-CONTADORES.
+
+           ACCEPT WS-FHS-FECHA FROM DATE YYYYMMDD.
+           ACCEPT WS-FHS-HORA  FROM TIME.
+
+           OPEN INPUT AGENDA-OLD.
+
+           IF NOT FS-AGENDA-OLD-OK
+              DISPLAY 'ERROR AL ABRIR EL ARCHIVO DE AGENDA.VSAM.OLD'
+              DISPLAY 'FILE STATUS: ' FS-AGENDA-OLD
+              STOP RUN
+           END-IF.
+
+           OPEN OUTPUT AGENDA-NUEVA.
+
+           IF NOT FS-AGENDA-OK
+              DISPLAY 'ERROR AL ABRIR EL ARCHIVO DE AGENDA.VSAM NUEVO'
+              DISPLAY 'FILE STATUS: ' FS-AGENDA
+              STOP RUN
+           END-IF.
+
+       1000-INICIAR-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       1100-LEER-AGENDA-OLD.
+
+           READ AGENDA-OLD NEXT RECORD.
+
+           EVALUATE TRUE
+               WHEN FS-AGENDA-OLD-OK
+                    ADD 1                   TO WS-CONT-LEIDOS
+               WHEN FS-AGENDA-OLD-EOF
+                    CONTINUE
+               WHEN OTHER
+                    DISPLAY 'ERROR AL LEER EL ARCHIVO DE AGENDA.OLD'
+                    DISPLAY 'FILE STATUS: ' FS-AGENDA-OLD
+                    STOP RUN
+           END-EVALUATE.
+
+       1100-LEER-AGENDA-OLD-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       2000-PROCESAR.
+
+           PERFORM 1100-LEER-AGENDA-OLD
+              THRU 1100-LEER-AGENDA-OLD-EXIT.
+
+           PERFORM UNTIL FS-AGENDA-OLD-EOF
+
+               MOVE AGENDA-OLD-ID        TO AGENDA-ID
+               MOVE AGENDA-OLD-APELLIDO  TO AGENDA-APELLIDO
+               MOVE AGENDA-OLD-NOMBRE    TO AGENDA-NOMBRE
+               MOVE AGENDA-OLD-TELEFONO  TO AGENDA-TELEFONO
+               MOVE AGENDA-OLD-DIRECCION TO AGENDA-DIRECCION
+               MOVE WS-FHS-FECHA         TO AGENDA-FECHA-HORA-FECHA
+               MOVE WS-FHS-HORA          TO AGENDA-FECHA-HORA-HORA
+
+               WRITE REG-AGENDA
+
+               EVALUATE TRUE
+                   WHEN FS-AGENDA-OK
+                        ADD 1 TO WS-CONT-GRABADOS
+                   WHEN OTHER
+                        ADD 1 TO WS-CONT-RECHAZADOS
+                        DISPLAY 'RECHAZADO ID: ' AGENDA-OLD-ID
+                                ' FILE STATUS: ' FS-AGENDA
+               END-EVALUATE
+
+               PERFORM 1100-LEER-AGENDA-OLD
+                  THRU 1100-LEER-AGENDA-OLD-EXIT
+
+           END-PERFORM.
+
+       2000-PROCESAR-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       3000-FINALIZAR.
+
+           CLOSE AGENDA-OLD.
+           CLOSE AGENDA-NUEVA.
+
+           DISPLAY 'Registros leidos    : ' WS-CONT-LEIDOS.
+           DISPLAY 'Registros grabados  : ' WS-CONT-GRABADOS.
+           DISPLAY 'Registros rechazados: ' WS-CONT-RECHAZADOS.
+
+       3000-FINALIZAR-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+
+       END PROGRAM AGNREORG.
