@@ -23,28 +23,34 @@
            ACCESS MODE IS DYNAMIC
            RECORD KEY IS AGENDA-ID
            ALTERNATE RECORD KEY IS AGENDA-TELEFONO WITH DUPLICATES
+           ALTERNATE RECORD KEY IS AGENDA-APELLIDO WITH DUPLICATES
            FILE STATUS IS FS-AGENDA.
 
+       SELECT AGENDALOG
+           ASSIGN TO '../AGENDA.LOG'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-AGENDALOG.
+
       *----------------------------------------------------------------*
        DATA DIVISION.
 
        FILE SECTION.
 
        FD AGENDA.
-       01 REG-AGENDA.
-          05 AGENDA-ID                  PIC 9(08).
-          05 AGENDA-APELLIDO            PIC X(25).
-          05 AGENDA-NOMBRE              PIC X(25).
-          05 AGENDA-TELEFONO            PIC X(09).
-          05 AGENDA-DIRECCION           PIC X(22).
+           COPY AGENDA.
+
+       FD AGENDALOG.
+           COPY AGNLOG.
 
        WORKING-STORAGE SECTION.
 
-       01 FS-STATUS.
-          05 FS-AGENDA              PIC X(2).
-             88 FS-AGENDA-OK             VALUE '00'.
-             88 FS-AGENDA-EOF            VALUE '10'.
-             88 FS-AGENDA-NFD            VALUE '35'.
+           COPY AGNFS.
+
+       01 FS-STATUS-AGENDALOG.
+          05 FS-AGENDALOG           PIC X(2).
+             88 FS-AGENDALOG-OK          VALUE '00'.
+
+       01 WS-LOG-OPERACION                PIC X(03).
 
        01 WS-CONTADORES.
            05 WS-CONT-REG-AGENDA    PIC 9(04) VALUE 0.
@@ -61,6 +67,31 @@
            05 WS-APE                         PIC X(25).
            05 WS-NOM                         PIC X(25).
            05 WS-SINO                        PIC X(02).
+           05 WS-ID-EXCLUIR                  PIC 9(08).
+           05 WS-HAY-DUP                     PIC X(01).
+           05 WS-ID-SUGERIDO                 PIC 9(08).
+           05 WS-ID-OK                       PIC X(01).
+           05 WS-TEL-OK                      PIC X(01).
+           05 WS-VER-ULTIMO-ID               PIC 9(08).
+           05 WS-VER-MAS                     PIC X(01).
+           05 WS-VER-CANT                    PIC 9(02).
+           05 WS-MAX-VER                     PIC 9(02) VALUE 10.
+           05 WS-LIS-MAS                     PIC X(01).
+           05 WS-LIS-CANT                    PIC 9(02).
+
+       01 WS-REG-AGENDA-ANTES.
+           05 WS-ANTES-ID                    PIC 9(08).
+           05 WS-ANTES-APELLIDO              PIC X(25).
+           05 WS-ANTES-NOMBRE                PIC X(25).
+           05 WS-ANTES-TELEFONO              PIC X(09).
+           05 WS-ANTES-DIRECCION             PIC X(22).
+           05 WS-ANTES-FECHA-HORA.
+              10 WS-ANTES-FECHA-HORA-FECHA    PIC 9(08).
+              10 WS-ANTES-FECHA-HORA-HORA     PIC 9(06).
+
+       01 WS-FECHA-HORA-SISTEMA.
+           05 WS-FHS-FECHA                   PIC 9(08).
+           05 WS-FHS-HORA                    PIC 9(06).
       *----------------------------------------------------------------*
        PROCEDURE DIVISION.
 
@@ -82,6 +113,9 @@
            PERFORM 1100-ABRIR-AGENDA
               THRU 1100-ABRIR-AGENDA-EXIT.
 
+           PERFORM 1150-ABRIR-LOG
+              THRU 1150-ABRIR-LOG-EXIT.
+
        1000-INICIAR-EXIT.
            EXIT.
       *----------------------------------------------------------------*
@@ -102,6 +136,18 @@
 
        1100-ABRIR-AGENDA-EXIT.
            EXIT.
+      *----------------------------------------------------------------*
+       1150-ABRIR-LOG.
+
+           OPEN EXTEND AGENDALOG.
+
+           IF NOT FS-AGENDALOG-OK
+               DISPLAY 'ERROR AL ABRIR EL ARCHIVO DE LOG'
+               DISPLAY 'FILE STATUS: ' FS-AGENDALOG
+           END-IF.
+
+       1150-ABRIR-LOG-EXIT.
+           EXIT.
       *----------------------------------------------------------------*
        1110-LEER-AGENDA.
 
@@ -120,6 +166,14 @@
 
        1110-LEER-AGENDA-EXIT.
            EXIT.
+      *----------------------------------------------------------------*
+       1120-OBTENER-FECHA-HORA.
+
+           ACCEPT WS-FHS-FECHA FROM DATE YYYYMMDD.
+           ACCEPT WS-FHS-HORA  FROM TIME.
+
+       1120-OBTENER-FECHA-HORA-EXIT.
+           EXIT.
       *----------------------------------------------------------------*
        2200-PROCESAR.
 
@@ -131,6 +185,8 @@
                DISPLAY '*   - APE - Para modificar el apellido        *'
                DISPLAY '*   - NOM - Para modificar el nombre          *'
                DISPLAY '*   - DIR - Para modificar la direccion       *'
+               DISPLAY '*   - BUS - Buscar contacto por telefono      *'
+               DISPLAY '*   - LIS - Listar/buscar por apellido        *'
                DISPLAY '*   - DEL - Para borrar un contacto !!        *'
                DISPLAY '*   - NEW - Insertar un nuevo contacto        *'
                DISPLAY '*   - SAL - Para salir.                       *'
@@ -150,6 +206,12 @@
                WHEN 'APE'
                   PERFORM 2700-MODIFICAR-APE
                      THRU 2700-MODIFICAR-APE-EXIT
+               WHEN 'BUS'
+                  PERFORM 2350-BUSCAR-TEL
+                     THRU 2350-BUSCAR-TEL-EXIT
+               WHEN 'LIS'
+                  PERFORM 2360-LISTAR-APE
+                     THRU 2360-LISTAR-APE-EXIT
                WHEN 'NEW'
                    PERFORM 3000-INSERTAR
                       THRU 3000-INSERTAR-EXIT
@@ -186,46 +248,237 @@
                PERFORM 1110-LEER-AGENDA
                   THRU 1110-LEER-AGENDA-EXIT
                DISPLAY 'Actual     : ' REG-AGENDA
-               Display 'Ingrese nuevo Tel: ' ACCEPT WS-TELEFONO
+               MOVE REG-AGENDA TO WS-REG-AGENDA-ANTES
 
-               IF WS-TELEFONO > SPACES
+               PERFORM 2310-VALIDAR-TELEFONO
+                  THRU 2310-VALIDAR-TELEFONO-EXIT
 
+               MOVE WS-ID TO WS-ID-EXCLUIR
+               PERFORM 2320-VERIFICAR-TEL-DUP
+                  THRU 2320-VERIFICAR-TEL-DUP-EXIT
+
+               IF FUNCTION UPPER-CASE(WS-SINO) = 'SI'
+                   MOVE WS-REG-AGENDA-ANTES TO REG-AGENDA
                    MOVE WS-TELEFONO TO AGENDA-TELEFONO
+                   MOVE 'TEL' TO WS-LOG-OPERACION
                    PERFORM 2500-ACTUALIZAR-AGENDA
                       THRU 2500-ACTUALIZAR-AGENDA-EXIT
 
                    DISPLAY 'Actualizado: ' REG-AGENDA
                ELSE
-                   DISPLAY 'Teléfono ingresado con error.'
+                   DISPLAY 'Operacion cancelada.'
                END-IF
            END-IF.
 
        2300-MODIFICAR-TEL-EXIT.
            EXIT.
       *----------------------------------------------------------------*
-       2400-MOSTRAR-AGENDA.
+       2310-VALIDAR-TELEFONO.
 
-           MOVE 0 TO AGENDA-ID
+           MOVE 'N' TO WS-TEL-OK.
 
-           START AGENDA KEY IS  >= AGENDA-ID
+           PERFORM UNTIL WS-TEL-OK = 'S'
+               DISPLAY 'Ingresa telefono (9 digitos numericos): '
+               ACCEPT WS-TELEFONO
 
-           IF NOT FS-AGENDA-OK
-              DISPLAY 'ERROR AL START AGENDA: ' FS-AGENDA
-              DISPLAY 'PARRAFO : 2400-MOSTRAR-AGENDA'
+               IF WS-TELEFONO IS NUMERIC
+                   MOVE 'S' TO WS-TEL-OK
+               ELSE
+                   DISPLAY 'Telefono invalido, debe tener 9 '
+                           'digitos numericos.'
+               END-IF
+           END-PERFORM.
+
+       2310-VALIDAR-TELEFONO-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       2320-VERIFICAR-TEL-DUP.
+
+           MOVE 'N' TO WS-HAY-DUP.
+           MOVE WS-TELEFONO TO AGENDA-TELEFONO.
+
+           START AGENDA KEY IS = AGENDA-TELEFONO.
+
+           EVALUATE TRUE
+               WHEN FS-AGENDA-OK
+                   PERFORM 1110-LEER-AGENDA
+                      THRU 1110-LEER-AGENDA-EXIT
+
+                   PERFORM UNTIL FS-AGENDA-EOF
+                              OR AGENDA-TELEFONO NOT = WS-TELEFONO
+                       IF AGENDA-ID NOT = WS-ID-EXCLUIR
+                           MOVE 'S' TO WS-HAY-DUP
+                           DISPLAY 'Telefono ya asignado al ID: '
+                                   AGENDA-ID ' - ' AGENDA-APELLIDO
+                                   ' ' AGENDA-NOMBRE
+                       END-IF
+
+                       PERFORM 1110-LEER-AGENDA
+                          THRU 1110-LEER-AGENDA-EXIT
+                   END-PERFORM
+               WHEN FS-AGENDA-NOTFOUND
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY 'ERROR AL START AGENDA: ' FS-AGENDA
+                   DISPLAY 'PARRAFO : 2320-VERIFICAR-TEL-DUP'
+           END-EVALUATE.
+
+           IF WS-HAY-DUP = 'S'
+               DISPLAY 'Ese telefono ya pertenece a otro contacto.'
+               Display 'Confirma que desea continuar (SI o NO): '
+                                  ACCEPT WS-SINO
+           ELSE
+               MOVE 'SI' TO WS-SINO
            END-IF.
 
-           PERFORM 1110-LEER-AGENDA
-              THRU 1110-LEER-AGENDA-EXIT.
+       2320-VERIFICAR-TEL-DUP-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       2350-BUSCAR-TEL.
 
-           PERFORM UNTIL FS-AGENDA-EOF
-               DISPLAY 'LEG: ' AGENDA-ID ' - '
-                       'APE: ' AGENDA-APELLIDO ' - '
-                       'NOM: ' AGENDA-NOMBRE ' - '
-                       'TEL: ' AGENDA-TELEFONO ' - '
-                       'DIR: ' AGENDA-DIRECCION
+           DISPLAY 'Ingresa telefono a buscar: ' ACCEPT WS-TELEFONO.
 
-               PERFORM 1110-LEER-AGENDA
-                  THRU 1110-LEER-AGENDA-EXIT
+           IF WS-TELEFONO = SPACES
+               DISPLAY 'Telefono ingresado con error.'
+           ELSE
+               MOVE WS-TELEFONO TO AGENDA-TELEFONO
+
+               START AGENDA KEY IS = AGENDA-TELEFONO
+               EVALUATE TRUE
+                   WHEN FS-AGENDA-OK
+                        PERFORM 1110-LEER-AGENDA
+                           THRU 1110-LEER-AGENDA-EXIT
+
+                        PERFORM UNTIL FS-AGENDA-EOF
+                                   OR AGENDA-TELEFONO NOT = WS-TELEFONO
+                            DISPLAY 'LEG: ' AGENDA-ID ' - '
+                                    'APE: ' AGENDA-APELLIDO ' - '
+                                    'NOM: ' AGENDA-NOMBRE ' - '
+                                    'TEL: ' AGENDA-TELEFONO ' - '
+                                    'DIR: ' AGENDA-DIRECCION
+
+                            PERFORM 1110-LEER-AGENDA
+                               THRU 1110-LEER-AGENDA-EXIT
+                        END-PERFORM
+                   WHEN FS-AGENDA-NOTFOUND
+                        DISPLAY 'No hay contactos con ese telefono.'
+                   WHEN OTHER
+                        DISPLAY 'ERROR AL START AGENDA: ' FS-AGENDA
+                        DISPLAY 'PARRAFO : 2350-BUSCAR-TEL'
+               END-EVALUATE
+           END-IF.
+
+       2350-BUSCAR-TEL-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       2360-LISTAR-APE.
+
+           Display 'Ingresa apellido a buscar (vacio = listar '
+                   'todos): ' ACCEPT WS-APE.
+
+           IF WS-APE = SPACES
+               MOVE LOW-VALUES TO AGENDA-APELLIDO
+           ELSE
+               MOVE WS-APE TO AGENDA-APELLIDO
+           END-IF.
+
+           START AGENDA KEY IS >= AGENDA-APELLIDO.
+
+           EVALUATE TRUE
+               WHEN FS-AGENDA-OK
+                   MOVE 'S' TO WS-LIS-MAS
+
+                   PERFORM UNTIL WS-LIS-MAS NOT = 'S'
+                       MOVE 0 TO WS-LIS-CANT
+                       PERFORM 1110-LEER-AGENDA
+                          THRU 1110-LEER-AGENDA-EXIT
+
+                       PERFORM UNTIL FS-AGENDA-EOF
+                                  OR WS-LIS-CANT = WS-MAX-VER
+                                  OR (WS-APE NOT = SPACES
+                                      AND AGENDA-APELLIDO NOT = WS-APE)
+                           DISPLAY 'LEG: ' AGENDA-ID ' - '
+                                   'APE: ' AGENDA-APELLIDO ' - '
+                                   'NOM: ' AGENDA-NOMBRE ' - '
+                                   'TEL: ' AGENDA-TELEFONO ' - '
+                                   'DIR: ' AGENDA-DIRECCION
+
+                           ADD 1 TO WS-LIS-CANT
+
+                           PERFORM 1110-LEER-AGENDA
+                              THRU 1110-LEER-AGENDA-EXIT
+                       END-PERFORM
+
+                       IF FS-AGENDA-EOF
+                           OR (WS-APE NOT = SPACES
+                               AND AGENDA-APELLIDO NOT = WS-APE)
+                           MOVE 'N' TO WS-LIS-MAS
+                       ELSE
+                           Display 'Continuar viendo la lista '
+                                   '(S/N): ' ACCEPT WS-SINO
+                           IF FUNCTION UPPER-CASE(WS-SINO) NOT = 'S'
+                               MOVE 'N' TO WS-LIS-MAS
+                           END-IF
+                       END-IF
+                   END-PERFORM
+               WHEN FS-AGENDA-NOTFOUND
+                   DISPLAY 'No hay contactos con ese apellido.'
+               WHEN OTHER
+                   DISPLAY 'ERROR AL START AGENDA: ' FS-AGENDA
+                   DISPLAY 'PARRAFO : 2360-LISTAR-APE'
+           END-EVALUATE.
+
+       2360-LISTAR-APE-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       2400-MOSTRAR-AGENDA.
+
+           MOVE 0   TO WS-VER-ULTIMO-ID.
+           MOVE 'S' TO WS-VER-MAS.
+
+           PERFORM UNTIL WS-VER-MAS NOT = 'S'
+
+               MOVE WS-VER-ULTIMO-ID TO AGENDA-ID
+               START AGENDA KEY IS > AGENDA-ID
+
+               EVALUATE TRUE
+                   WHEN FS-AGENDA-OK
+                       MOVE 0 TO WS-VER-CANT
+                       PERFORM 1110-LEER-AGENDA
+                          THRU 1110-LEER-AGENDA-EXIT
+
+                       PERFORM UNTIL FS-AGENDA-EOF
+                                  OR WS-VER-CANT = WS-MAX-VER
+                           DISPLAY 'LEG: ' AGENDA-ID ' - '
+                                   'APE: ' AGENDA-APELLIDO ' - '
+                                   'NOM: ' AGENDA-NOMBRE ' - '
+                                   'TEL: ' AGENDA-TELEFONO ' - '
+                                   'DIR: ' AGENDA-DIRECCION
+
+                           MOVE AGENDA-ID TO WS-VER-ULTIMO-ID
+                           ADD 1 TO WS-VER-CANT
+
+                           PERFORM 1110-LEER-AGENDA
+                              THRU 1110-LEER-AGENDA-EXIT
+                       END-PERFORM
+
+                       IF FS-AGENDA-EOF
+                           MOVE 'N' TO WS-VER-MAS
+                       ELSE
+                           Display 'Continuar viendo la agenda '
+                                   '(S/N): ' ACCEPT WS-SINO
+                           IF FUNCTION UPPER-CASE(WS-SINO) NOT = 'S'
+                               MOVE 'N' TO WS-VER-MAS
+                           END-IF
+                       END-IF
+                   WHEN FS-AGENDA-NOTFOUND
+                       DISPLAY 'No hay mas contactos para mostrar.'
+                       MOVE 'N' TO WS-VER-MAS
+                   WHEN OTHER
+                       DISPLAY 'ERROR AL START AGENDA: ' FS-AGENDA
+                       DISPLAY 'PARRAFO : 2400-MOSTRAR-AGENDA'
+                       MOVE 'N' TO WS-VER-MAS
+               END-EVALUATE
 
            END-PERFORM.
 
@@ -234,11 +487,18 @@
       *----------------------------------------------------------------*
        2500-ACTUALIZAR-AGENDA.
 
+           PERFORM 1120-OBTENER-FECHA-HORA
+              THRU 1120-OBTENER-FECHA-HORA-EXIT.
+
+           MOVE WS-FHS-FECHA TO AGENDA-FECHA-HORA-FECHA.
+           MOVE WS-FHS-HORA  TO AGENDA-FECHA-HORA-HORA.
+
            REWRITE REG-AGENDA.
 
            EVALUATE TRUE
                WHEN FS-AGENDA-OK
-                    CONTINUE
+                    PERFORM 2550-GRABAR-LOG
+                       THRU 2550-GRABAR-LOG-EXIT
                WHEN FS-AGENDA-NFD
                     DISPLAY 'NO SE ENCUENTRA EL ARCHIVO DE AGENDA'
                     DISPLAY 'FILE STATUS: ' FS-AGENDA
@@ -248,6 +508,34 @@
            END-EVALUATE.
        2500-ACTUALIZAR-AGENDA-EXIT.
            EXIT.
+      *----------------------------------------------------------------*
+       2550-GRABAR-LOG.
+
+           MOVE WS-ID                    TO LOG-AGENDA-ID.
+           MOVE WS-LOG-OPERACION         TO LOG-OPERACION.
+
+           MOVE WS-ANTES-APELLIDO        TO LOG-ANTES-APELLIDO.
+           MOVE WS-ANTES-NOMBRE          TO LOG-ANTES-NOMBRE.
+           MOVE WS-ANTES-TELEFONO        TO LOG-ANTES-TELEFONO.
+           MOVE WS-ANTES-DIRECCION       TO LOG-ANTES-DIRECCION.
+
+           MOVE AGENDA-APELLIDO          TO LOG-DESPUES-APELLIDO.
+           MOVE AGENDA-NOMBRE            TO LOG-DESPUES-NOMBRE.
+           MOVE AGENDA-TELEFONO          TO LOG-DESPUES-TELEFONO.
+           MOVE AGENDA-DIRECCION         TO LOG-DESPUES-DIRECCION.
+
+           MOVE WS-FHS-FECHA              TO LOG-FECHA.
+           MOVE WS-FHS-HORA               TO LOG-HORA.
+
+           WRITE REG-AGENDA-LOG.
+
+           IF NOT FS-AGENDALOG-OK
+               DISPLAY 'ERROR AL GRABAR EL ARCHIVO DE LOG'
+               DISPLAY 'FILE STATUS: ' FS-AGENDALOG
+           END-IF.
+
+       2550-GRABAR-LOG-EXIT.
+           EXIT.
       *----------------------------------------------------------------*
        2600-MODIFICAR-DIR.
 
@@ -266,11 +554,13 @@
                PERFORM 1110-LEER-AGENDA
                   THRU 1110-LEER-AGENDA-EXIT
                DISPLAY 'Actual     : ' REG-AGENDA
+               MOVE REG-AGENDA TO WS-REG-AGENDA-ANTES
                Display 'Ingrese nueva Direccion: ' ACCEPT WS-DIR
 
                IF WS-DIR > SPACES
 
                    MOVE WS-DIR TO AGENDA-DIRECCION
+                   MOVE 'DIR' TO WS-LOG-OPERACION
                    PERFORM 2500-ACTUALIZAR-AGENDA
                       THRU 2500-ACTUALIZAR-AGENDA-EXIT
 
@@ -300,11 +590,13 @@
                PERFORM 1110-LEER-AGENDA
                   THRU 1110-LEER-AGENDA-EXIT
                DISPLAY 'Actual     : ' REG-AGENDA
+               MOVE REG-AGENDA TO WS-REG-AGENDA-ANTES
                Display 'Ingrese nueva Apellido: ' ACCEPT WS-APE
 
                IF WS-APE > SPACES
 
                    MOVE WS-APE TO AGENDA-APELLIDO
+                   MOVE 'APE' TO WS-LOG-OPERACION
                    PERFORM 2500-ACTUALIZAR-AGENDA
                       THRU 2500-ACTUALIZAR-AGENDA-EXIT
 
@@ -334,11 +626,13 @@
                PERFORM 1110-LEER-AGENDA
                   THRU 1110-LEER-AGENDA-EXIT
                DISPLAY 'Actual     : ' REG-AGENDA
+               MOVE REG-AGENDA TO WS-REG-AGENDA-ANTES
                Display 'Ingrese nuevo nombre: ' ACCEPT WS-NOM
 
                IF WS-NOM > SPACES
 
                    MOVE WS-NOM TO AGENDA-NOMBRE
+                   MOVE 'NOM' TO WS-LOG-OPERACION
                    PERFORM 2500-ACTUALIZAR-AGENDA
                       THRU 2500-ACTUALIZAR-AGENDA-EXIT
 
@@ -368,6 +662,7 @@
                PERFORM 1110-LEER-AGENDA
                   THRU 1110-LEER-AGENDA-EXIT
                DISPLAY 'Registro a borrar : ' REG-AGENDA
+               MOVE REG-AGENDA TO WS-REG-AGENDA-ANTES
                Display 'Estas seguro que queres borrar (SI o NO): '
                                   ACCEPT WS-SINO
 
@@ -376,14 +671,18 @@
                    DELETE AGENDA
                    EVALUATE TRUE
                    WHEN FS-AGENDA-OK
+                      PERFORM 1120-OBTENER-FECHA-HORA
+                         THRU 1120-OBTENER-FECHA-HORA-EXIT
+                      INITIALIZE REG-AGENDA
+                      MOVE 'DEL' TO WS-LOG-OPERACION
+                      PERFORM 2550-GRABAR-LOG
+                         THRU 2550-GRABAR-LOG-EXIT
                       DISPLAY 'Contacto borrado con éxito.'
 
                    WHEN OTHER
                        DISPLAY 'ERROR AL GRABAR EL ARCHIVO DE AGENDA'
                        DISPLAY 'FILE STATUS: ' FS-AGENDA
                    END-EVALUATE
-
-                   DISPLAY 'Contacto borrado con éxito.'
                ELSE
                    DISPLAY 'Por ahora no borramos nada. :)'
                END-IF
@@ -391,33 +690,111 @@
 
        2900-BORRAR-EXIT.
            EXIT.
+      *----------------------------------------------------------------*
+       3010-SUGERIR-ID.
+
+           MOVE 99999999 TO AGENDA-ID.
+
+           START AGENDA KEY IS <= AGENDA-ID.
+
+           EVALUATE TRUE
+               WHEN FS-AGENDA-OK
+                    PERFORM 1110-LEER-AGENDA
+                       THRU 1110-LEER-AGENDA-EXIT
+                    COMPUTE WS-ID-SUGERIDO = AGENDA-ID + 1
+               WHEN FS-AGENDA-NOTFOUND
+                    MOVE 1 TO WS-ID-SUGERIDO
+               WHEN OTHER
+                    DISPLAY 'ERROR AL START AGENDA: ' FS-AGENDA
+                    DISPLAY 'PARRAFO : 3010-SUGERIR-ID'
+                    MOVE 1 TO WS-ID-SUGERIDO
+           END-EVALUATE.
+
+           DISPLAY 'Proximo ID libre sugerido: ' WS-ID-SUGERIDO.
+
+       3010-SUGERIR-ID-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       3020-VALIDAR-ID.
+
+           MOVE 'N' TO WS-ID-OK.
+
+           PERFORM UNTIL WS-ID-OK = 'S'
+               DISPLAY 'Ingresa nuevo ID : ' ACCEPT WS-ID
+
+               IF WS-ID IS NOT NUMERIC OR WS-ID = 0
+                   DISPLAY 'El ID ingresado es inválido.'
+               ELSE
+                   MOVE WS-ID TO AGENDA-ID
+
+                   START AGENDA KEY IS = AGENDA-ID
+                   EVALUATE TRUE
+                       WHEN FS-AGENDA-OK
+                            DISPLAY 'Ese ID ya esta en uso, '
+                                    'ingresa otro.'
+                       WHEN FS-AGENDA-NOTFOUND
+                            MOVE 'S' TO WS-ID-OK
+                       WHEN OTHER
+                            DISPLAY 'ERROR AL START AGENDA: ' FS-AGENDA
+                            DISPLAY 'PARRAFO : 3020-VALIDAR-ID'
+                   END-EVALUATE
+               END-IF
+           END-PERFORM.
+
+       3020-VALIDAR-ID-EXIT.
+           EXIT.
       *----------------------------------------------------------------*
        3000-INSERTAR.
            DISPLAY 'Vamos a ingresar los datos del contacto.'
-           DISPLAY 'Ingresa nuevo ID : ' ACCEPT WS-ID.
+
+           PERFORM 3010-SUGERIR-ID
+              THRU 3010-SUGERIR-ID-EXIT.
+
+           PERFORM 3020-VALIDAR-ID
+              THRU 3020-VALIDAR-ID-EXIT.
+
            DISPLAY 'Ingresa Apellido : ' ACCEPT WS-APE.
            DISPLAY 'Ingresa Nombre   : ' ACCEPT WS-NOM.
-           DISPLAY 'Ingresa Telefono : ' ACCEPT WS-TELEFONO.
+
+           PERFORM 2310-VALIDAR-TELEFONO
+              THRU 2310-VALIDAR-TELEFONO-EXIT.
+
            DISPLAY 'Ingresa Direccion: ' ACCEPT WS-DIR.
 
-           MOVE WS-ID            TO AGENDA-ID.
-           DISPLAY 'WS-ID:' WS-ID
+           MOVE 0 TO WS-ID-EXCLUIR.
+           PERFORM 2320-VERIFICAR-TEL-DUP
+              THRU 2320-VERIFICAR-TEL-DUP-EXIT.
 
-           MOVE WS-APE           TO AGENDA-APELLIDO.
-           MOVE WS-NOM           TO AGENDA-NOMBRE.
-           MOVE WS-APE           TO AGENDA-APELLIDO.
-           MOVE WS-DIR           TO AGENDA-DIRECCION.
-           MOVE WS-TELEFONO      TO AGENDA-TELEFONO.
+           IF FUNCTION UPPER-CASE(WS-SINO) NOT = 'SI'
+               DISPLAY 'Operacion cancelada.'
+           ELSE
+               MOVE WS-ID            TO AGENDA-ID
+               DISPLAY 'WS-ID:' WS-ID
 
-           WRITE REG-AGENDA.
+               MOVE WS-APE           TO AGENDA-APELLIDO
+               MOVE WS-NOM           TO AGENDA-NOMBRE
+               MOVE WS-DIR           TO AGENDA-DIRECCION
+               MOVE WS-TELEFONO      TO AGENDA-TELEFONO
 
-           EVALUATE TRUE
-               WHEN FS-AGENDA-OK
-                    DISPLAY 'Contacto insertado con exito.'
-               WHEN OTHER
-                    DISPLAY 'ERROR AL GRABAR EL ARCHIVO DE AGENDA'
-                    DISPLAY 'FILE STATUS: ' FS-AGENDA
-           END-EVALUATE.
+               PERFORM 1120-OBTENER-FECHA-HORA
+                  THRU 1120-OBTENER-FECHA-HORA-EXIT
+               MOVE WS-FHS-FECHA     TO AGENDA-FECHA-HORA-FECHA
+               MOVE WS-FHS-HORA      TO AGENDA-FECHA-HORA-HORA
+
+               WRITE REG-AGENDA
+
+               EVALUATE TRUE
+                   WHEN FS-AGENDA-OK
+                        INITIALIZE WS-REG-AGENDA-ANTES
+                        MOVE 'NEW' TO WS-LOG-OPERACION
+                        PERFORM 2550-GRABAR-LOG
+                           THRU 2550-GRABAR-LOG-EXIT
+                        DISPLAY 'Contacto insertado con exito.'
+                   WHEN OTHER
+                        DISPLAY 'ERROR AL GRABAR EL ARCHIVO DE AGENDA'
+                        DISPLAY 'FILE STATUS: ' FS-AGENDA
+               END-EVALUATE
+           END-IF.
 
        3000-INSERTAR-EXIT.
            EXIT.
@@ -438,6 +815,12 @@
               DISPLAY 'ERROR AL CERRAR ARCHIVO AGENDA: ' FS-AGENDA
            END-IF.
 
+           CLOSE AGENDALOG.
+
+           IF NOT FS-AGENDALOG-OK
+              DISPLAY 'ERROR AL CERRAR ARCHIVO DE LOG: ' FS-AGENDALOG
+           END-IF.
+
        3200-CERRAR-ARCHIVOS-FIN.
            EXIT.
       *----------------------------------------------------------------*
