@@ -0,0 +1,169 @@
+      ******************************************************************
+      * Author: DIEGO ZABALA
+      * Date: 09/01/2024
+      * Purpose: EXTRACCION DE CONTACTOS DE LA AGENDA
+      * DESCRIPCION: LEE EL ARCHIVO AGENDA EN FORMA SECUENCIAL Y
+      *              GENERA UN ARCHIVO PLANO DELIMITADO POR COMAS
+      *              PARA SER CARGADO EN UNA PLANILLA DE CALCULO.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AGNEXTR.
+      *----------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+       DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+       SELECT AGENDA
+           ASSIGN TO '../AGENDA.VSAM'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS AGENDA-ID
+           ALTERNATE RECORD KEY IS AGENDA-TELEFONO WITH DUPLICATES
+           ALTERNATE RECORD KEY IS AGENDA-APELLIDO WITH DUPLICATES
+           FILE STATUS IS FS-AGENDA.
+
+       SELECT ARCH-EXTRACTO
+           ASSIGN TO '../AGENDA.EXTRACTO'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-EXTRACTO.
+
+      *----------------------------------------------------------------*
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD AGENDA.
+           COPY AGENDA.
+
+       FD ARCH-EXTRACTO.
+       01 LINEA-EXTRACTO              PIC X(120).
+
+       WORKING-STORAGE SECTION.
+
+           COPY AGNFS.
+
+       01 FS-STATUS-EXTRACTO.
+          05 FS-EXTRACTO            PIC X(2).
+             88 FS-EXTRACTO-OK           VALUE '00'.
+
+       01 WS-CONT-REG-AGENDA        PIC 9(05) VALUE 0.
+
+       01 WS-ID-EDITADO             PIC Z(07)9.
+
+       01 WS-FECHA-HORA-EDITADA     PIC X(15).
+      *----------------------------------------------------------------*
+       PROCEDURE DIVISION.
+
+           PERFORM 1000-INICIAR
+              THRU 1000-INICIAR-EXIT.
+
+           PERFORM 2000-PROCESAR
+              THRU 2000-PROCESAR-EXIT.
+
+           PERFORM 3000-FINALIZAR
+              THRU 3000-FINALIZAR-EXIT.
+
+           STOP RUN.
+      *----------------------------------------------------------------*
+       1000-INICIAR.
+
+           OPEN INPUT AGENDA.
+
+           IF NOT FS-AGENDA-OK
+              DISPLAY 'ERROR AL ABRIR EL ARCHIVO DE AGENDA'
+              DISPLAY 'FILE STATUS: ' FS-AGENDA
+              STOP RUN
+           END-IF.
+
+           OPEN OUTPUT ARCH-EXTRACTO.
+
+           IF NOT FS-EXTRACTO-OK
+              DISPLAY 'ERROR AL ABRIR EL ARCHIVO DE EXTRACTO'
+              DISPLAY 'FILE STATUS: ' FS-EXTRACTO
+              STOP RUN
+           END-IF.
+
+           MOVE 'ID,APELLIDO,NOMBRE,TELEFONO,DIRECCION,ULT-MODIF'
+                                   TO LINEA-EXTRACTO.
+           WRITE LINEA-EXTRACTO.
+
+       1000-INICIAR-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       1100-LEER-AGENDA.
+
+           READ AGENDA NEXT RECORD.
+
+           EVALUATE TRUE
+               WHEN FS-AGENDA-OK
+                    ADD 1                   TO WS-CONT-REG-AGENDA
+               WHEN FS-AGENDA-EOF
+                    CONTINUE
+               WHEN OTHER
+                    DISPLAY 'ERROR AL LEER EL ARCHIVO DE AGENDA'
+                    DISPLAY 'FILE STATUS: ' FS-AGENDA
+                    STOP RUN
+           END-EVALUATE.
+
+       1100-LEER-AGENDA-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       2000-PROCESAR.
+
+           PERFORM 1100-LEER-AGENDA
+              THRU 1100-LEER-AGENDA-EXIT.
+
+           PERFORM UNTIL FS-AGENDA-EOF
+
+               MOVE AGENDA-ID TO WS-ID-EDITADO
+
+               STRING AGENDA-FECHA-HORA-FECHA DELIMITED BY SIZE
+                      '-'                     DELIMITED BY SIZE
+                      AGENDA-FECHA-HORA-HORA  DELIMITED BY SIZE
+                 INTO WS-FECHA-HORA-EDITADA
+               END-STRING
+
+               STRING FUNCTION TRIM(WS-ID-EDITADO)  DELIMITED BY SIZE
+                      ','                           DELIMITED BY SIZE
+                      FUNCTION TRIM(AGENDA-APELLIDO) DELIMITED BY SIZE
+                      ','                           DELIMITED BY SIZE
+                      FUNCTION TRIM(AGENDA-NOMBRE)   DELIMITED BY SIZE
+                      ','                           DELIMITED BY SIZE
+                      FUNCTION TRIM(AGENDA-TELEFONO) DELIMITED BY SIZE
+                      ','                           DELIMITED BY SIZE
+                      FUNCTION TRIM(AGENDA-DIRECCION) DELIMITED BY SIZE
+                      ','                           DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-FECHA-HORA-EDITADA)
+                                                     DELIMITED BY SIZE
+                 INTO LINEA-EXTRACTO
+               END-STRING
+
+               WRITE LINEA-EXTRACTO
+
+               PERFORM 1100-LEER-AGENDA
+                  THRU 1100-LEER-AGENDA-EXIT
+
+           END-PERFORM.
+
+       2000-PROCESAR-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       3000-FINALIZAR.
+
+           CLOSE AGENDA.
+           CLOSE ARCH-EXTRACTO.
+
+           DISPLAY 'Extraccion finalizada. Total de contactos: '
+                   WS-CONT-REG-AGENDA.
+
+       3000-FINALIZAR-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+
+       END PROGRAM AGNEXTR.
