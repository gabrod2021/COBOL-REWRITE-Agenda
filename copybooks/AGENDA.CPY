@@ -0,0 +1,15 @@
+      ******************************************************************
+      * Author: DIEGO ZABALA
+      * Date: 09/01/2024
+      * Purpose: LAYOUT DEL REGISTRO DE AGENDA, COMPARTIDO POR TODOS
+      *          LOS PROGRAMAS QUE LEEN O GRABAN EL ARCHIVO AGENDA.
+      ******************************************************************
+       01 REG-AGENDA.
+          05 AGENDA-ID                  PIC 9(08).
+          05 AGENDA-APELLIDO            PIC X(25).
+          05 AGENDA-NOMBRE              PIC X(25).
+          05 AGENDA-TELEFONO            PIC X(09).
+          05 AGENDA-DIRECCION           PIC X(22).
+          05 AGENDA-FECHA-HORA.
+             10 AGENDA-FECHA-HORA-FECHA PIC 9(08).
+             10 AGENDA-FECHA-HORA-HORA  PIC 9(06).
