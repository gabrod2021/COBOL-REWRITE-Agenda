@@ -0,0 +1,22 @@
+      ******************************************************************
+      * Author: DIEGO ZABALA
+      * Date: 09/01/2024
+      * Purpose: LAYOUT DEL REGISTRO DE AUDITORIA DE LA AGENDA.
+      *          REGISTRA CADA ALTA, MODIFICACION Y BAJA CON LA
+      *          IMAGEN ANTERIOR Y POSTERIOR DE LOS CAMPOS.
+      ******************************************************************
+       01 REG-AGENDA-LOG.
+          05 LOG-AGENDA-ID              PIC 9(08).
+          05 LOG-OPERACION              PIC X(03).
+          05 LOG-ANTES.
+             10 LOG-ANTES-APELLIDO      PIC X(25).
+             10 LOG-ANTES-NOMBRE        PIC X(25).
+             10 LOG-ANTES-TELEFONO      PIC X(09).
+             10 LOG-ANTES-DIRECCION     PIC X(22).
+          05 LOG-DESPUES.
+             10 LOG-DESPUES-APELLIDO    PIC X(25).
+             10 LOG-DESPUES-NOMBRE      PIC X(25).
+             10 LOG-DESPUES-TELEFONO    PIC X(09).
+             10 LOG-DESPUES-DIRECCION   PIC X(22).
+          05 LOG-FECHA                  PIC 9(08).
+          05 LOG-HORA                   PIC 9(06).
